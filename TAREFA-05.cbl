@@ -26,6 +26,26 @@
            ACCESS                  IS DYNAMIC
            RECORD KEY              IS CODIGO-PEDIDO
            FILE STATUS             IS WS-FS-PEDIDOS.
+
+           SELECT LOG-TRANSACOES ASSIGN TO "c:/temp/log-transacoes.txt"
+           ORGANIZATION            IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-FS-LOG.
+
+           SELECT CLIENTES-LOTE ASSIGN TO "c:/temp/clientes-lote.txt"
+           ORGANIZATION            IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-FS-CLI-LOTE.
+
+           SELECT PRODUTOS-LOTE ASSIGN TO "c:/temp/produtos-lote.txt"
+           ORGANIZATION            IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-FS-PROD-LOTE.
+
+           SELECT PEDIDOS-LOTE ASSIGN TO "c:/temp/pedidos-lote.txt"
+           ORGANIZATION            IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-FS-PED-LOTE.
+
+           SELECT COMPROVANTE-PEDIDO ASSIGN TO "c:/temp/comprovante.txt"
+           ORGANIZATION            IS LINE SEQUENTIAL
+           FILE STATUS             IS WS-FS-COMPROVANTE.
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTES.
@@ -40,6 +60,7 @@
            03 CODIGO-PRODUTO       PIC 9(03).
            03 PRODUTO              PIC X(25).
            03 PRECO                PIC 9(06)V99.
+           03 QTDE-ESTOQUE         PIC 9(05).
 
        FD PEDIDO-VENDAS.
        01 REG-PEDIDO-VENDAS.
@@ -53,11 +74,62 @@
            03 PV-PRECO             PIC 9(06)V99.
            03 PV-QTDE              PIC 9(03).
            03 PV-VALOR-TOTAL       PIC 9(09)V99.
+           03 PV-DATA-PEDIDO       PIC 9(08).
+
+       FD LOG-TRANSACOES.
+       01 REG-LOG-TRANSACOES.
+           03 LOG-DATA-HORA        PIC X(16).
+           03 LOG-ARQUIVO          PIC X(15).
+           03 LOG-CHAVE            PIC 9(03).
+           03 LOG-OPERACAO         PIC X(10).
+
+       FD CLIENTES-LOTE.
+       01 REG-CLIENTES-LOTE.
+           03 LOTE-CODIGO-CLIENTE  PIC 9(03).
+           03 LOTE-NOME            PIC X(25).
+           03 LOTE-RG              PIC X(15).
+           03 LOTE-TELEFONE        PIC X(13).
+
+       FD PRODUTOS-LOTE.
+       01 REG-PRODUTOS-LOTE.
+           03 LOTE-CODIGO-PRODUTO  PIC 9(03).
+           03 LOTE-PRODUTO         PIC X(25).
+           03 LOTE-PRECO           PIC 9(06)V99.
+           03 LOTE-QTDE-ESTOQUE    PIC 9(05).
+
+       FD PEDIDOS-LOTE.
+       01 REG-PEDIDOS-LOTE.
+           03 LOTE-CODIGO-PEDIDO       PIC 9(03).
+           03 LOTE-PV-CODIGO-CLIENTE   PIC 9(03).
+           03 LOTE-PV-NOME             PIC X(25).
+           03 LOTE-PV-RG               PIC X(15).
+           03 LOTE-PV-TELEFONE         PIC X(13).
+           03 LOTE-PV-CODIGO-PRODUTO   PIC 9(03).
+           03 LOTE-PV-PRODUTO          PIC X(25).
+           03 LOTE-PV-PRECO            PIC 9(06)V99.
+           03 LOTE-PV-QTDE             PIC 9(03).
+           03 LOTE-PV-VALOR-TOTAL      PIC 9(09)V99.
+           03 LOTE-PV-DATA-PEDIDO      PIC 9(08).
+
+       FD COMPROVANTE-PEDIDO.
+       01 REG-COMPROVANTE-PEDIDO      PIC X(80).
        WORKING-STORAGE SECTION.
        77 WS-FS-CLIENTES           PIC 99.
        77 WS-FS-PRODUTOS           PIC 99.
        77 WS-FS-PEDIDOS            PIC 99.
+       77 WS-FS-LOG                PIC 99.
+       77 WS-FS-CLI-LOTE           PIC 99.
+       77 WS-FS-PROD-LOTE          PIC 99.
+       77 WS-FS-PED-LOTE           PIC 99.
+       77 WS-FS-COMPROVANTE        PIC 99.
+       77 WS-LINHA-COMPROVANTE     PIC X(80) VALUE SPACES.
+       77 WS-LOG-DATA              PIC 9(08).
+       77 WS-LOG-HORA              PIC 9(08).
+       77 WS-LOG-ARQUIVO-PARM      PIC X(15).
+       77 WS-LOG-CHAVE-PARM        PIC 9(03).
+       77 WS-LOG-OPERACAO-PARM     PIC X(10).
        77 WS-ESCOLHA-MENU          PIC 99.
+       77 WS-ESCOLHA-LOTE          PIC 99.
        77 WS-ESCOLHA               PIC X(01).
        77 WS-GRAVAR                PIC X(03) VALUE 'SIM'.
        77 WS-EOR                   PIC X(01).
@@ -65,6 +137,15 @@
        77 WS-DEL-PERMANENTE        PIC X VALUE SPACES.
        77 WS-DEL                   PIC X VALUE SPACES.
        77 WS-UPDATE                PIC X VALUE SPACES.
+       77 WS-PED-ERRO              PIC X VALUE SPACES.
+       77 WS-FRAGMENTO-NOME        PIC X(25) VALUE SPACES.
+       77 WS-FRAGMENTO-PRODUTO     PIC X(25) VALUE SPACES.
+       77 WS-TAM-FRAGMENTO         PIC 99 VALUE ZERO.
+       77 WS-CONT-OCORRENCIAS      PIC 99 VALUE ZERO.
+       77 WS-DATA-INICIAL          PIC 9(08) VALUE ZERO.
+       77 WS-DATA-FINAL            PIC 9(08) VALUE ZERO.
+       77 WS-PV-ESTOQUE-DISP       PIC 9(05) VALUE ZERO.
+       77 WS-REIMPRIME             PIC X(01) VALUE SPACES.
 
        01 WS-REG-CLIENTES             PIC X(56).
        01  FILLER REDEFINES WS-REG-CLIENTES.
@@ -73,13 +154,14 @@
            03 WS-RG                   PIC X(15).
            03 WS-TELEFONE             PIC X(13).
 
-       01 WS-REG-PRODUTOS             PIC X(33).
+       01 WS-REG-PRODUTOS             PIC X(41).
        01 FILLER REDEFINES WS-REG-PRODUTOS.
            03 WS-CODIGO-PRODUTO       PIC 9(03).
            03 WS-PRODUTO              PIC X(25).
            03 WS-PRECO                PIC 9(06)V99.
+           03 WS-QTDE-ESTOQUE         PIC 9(05).
 
-       01 WS-REG-PEDIDO-VENDAS     PIC X(105).
+       01 WS-REG-PEDIDO-VENDAS     PIC X(117).
        01 FILLER REDEFINES WS-REG-PEDIDO-VENDAS.
            03 WS-CODIGO-PEDIDO     PIC 9(03).
            03 WS-PV-CODIGO-CLIENTE PIC 9(03).
@@ -91,6 +173,22 @@
            03 WS-PV-PRECO          PIC 9(06)V99.
            03 WS-PV-QTDE           PIC 9(03).
            03 WS-PV-VALOR-TOTAL    PIC 9(09)V99.
+           03 WS-PV-DATA-PEDIDO    PIC 9(08).
+
+       01 WS-REL-QTD-CLIENTES      PIC 9(03) VALUE ZERO.
+       01 WS-REL-TAB-CLIENTES.
+           03 WS-REL-CLI OCCURS 200 TIMES INDEXED BY WS-REL-IDX-CLI.
+               05 WS-REL-CLI-CODIGO    PIC 9(03).
+               05 WS-REL-CLI-TOTAL     PIC 9(09)V99.
+
+       01 WS-REL-QTD-PRODUTOS      PIC 9(03) VALUE ZERO.
+       01 WS-REL-TAB-PRODUTOS.
+           03 WS-REL-PROD OCCURS 200 TIMES INDEXED BY WS-REL-IDX-PROD.
+               05 WS-REL-PROD-CODIGO   PIC 9(03).
+               05 WS-REL-PROD-TOTAL    PIC 9(09)V99.
+
+       77 WS-REL-VALOR-TOTAL-GERAL PIC 9(11)V99 VALUE ZERO.
+       77 WS-REL-ACHOU             PIC X(01) VALUE SPACES.
 
 
        PROCEDURE DIVISION.
@@ -102,6 +200,7 @@
             DISPLAY "1 - CADASTRO DE CLIENTES"
             DISPLAY "2 - CADASTRO DE PRODUTOS"
             DISPLAY "3 - CADASTRO DE PEDIDO DE VENDAS"
+            DISPLAY "4 - CARGA E EXPORTACAO EM LOTE"
             DISPLAY "9 - ENCERRAR PROGRAMA"
             ACCEPT WS-ESCOLHA-MENU.
 
@@ -112,6 +211,8 @@
                    PERFORM CADASTRO-PRODUTOS
                WHEN 3
                    PERFORM CADASTRO-PEDIDOS
+               WHEN 4
+                   PERFORM CARGA-EXPORTACAO
                WHEN 9
                    STOP RUN
                WHEN OTHER
@@ -163,6 +264,11 @@
                    ACCEPT CODIGO-CLIENTE
                    DISPLAY "INFORME O NOME DO CLIENTE"
                    ACCEPT NOME
+                   PERFORM UNTIL NOME NOT = SPACES
+                       DISPLAY "O NOME NAO PODE FICAR EM BRANCO"
+                       DISPLAY "INFORME O NOME DO CLIENTE"
+                       ACCEPT NOME
+                   END-PERFORM
                    DISPLAY "INFORME O RG DO CLIENTE"
                    ACCEPT RG
                    DISPLAY "INFORME O TELEFONE DO CLIENTE"
@@ -175,6 +281,10 @@
                     DISPLAY "FILE STATUS: " WS-FS-CLIENTES
                    ELSE
                     DISPLAY "REGISTRO GRAVADO COM SUCESSO!!"
+                    MOVE 'CLIENTES'    TO WS-LOG-ARQUIVO-PARM
+                    MOVE CODIGO-CLIENTE TO WS-LOG-CHAVE-PARM
+                    MOVE 'INCLUSAO'    TO WS-LOG-OPERACAO-PARM
+                    PERFORM GRAVA-LOG
                    END-IF
 
                    DISPLAY "DESEJA GRAVAR UM NOVO REGISTRO? SIM OU NAO?"
@@ -203,6 +313,10 @@
                    INVALID KEY
                        DISPLAY "CODIGO DE CLIENTE INVALIDO"
                    NOT INVALID KEY
+                     IF WS-FS-CLIENTES IS >= 90
+                         DISPLAY "REGISTRO EM USO POR OUTRO USUARIO"
+                         DISPLAY "EXCLUSAO NAO PERMITIDA NESTE MOMENTO"
+                     ELSE
                        DISPLAY "CODIGO DO CLIENTE: " WS-CODIGO-CLIENTE
                                  " NOME DO CLIENTE: " WS-NOME
                                  " RG: " WS-RG " TELEFONE: " WS-TELEFONE
@@ -215,12 +329,23 @@
                            CLOSE CLIENTES
                            STOP RUN
                        END-IF
+                     END-IF
             END-READ.
 
             IF WS-DEL EQUAL 'S'
                 DELETE CLIENTES RECORD
                    INVALID KEY DISPLAY "CODIGO DE CLIENTE INVALIDO"
-                   NOT INVALID KEY DISPLAY "CLIENTE DELETADO!!"
+                   NOT INVALID KEY
+                     IF WS-FS-CLIENTES IS >= 90
+                         DISPLAY "REGISTRO EM USO POR OUTRO USUARIO"
+                         DISPLAY "EXCLUSAO NAO EFETIVADA"
+                     ELSE
+                       DISPLAY "CLIENTE DELETADO!!"
+                       MOVE 'CLIENTES'     TO WS-LOG-ARQUIVO-PARM
+                       MOVE CODIGO-CLIENTE TO WS-LOG-CHAVE-PARM
+                       MOVE 'EXCLUSAO'     TO WS-LOG-OPERACAO-PARM
+                       PERFORM GRAVA-LOG
+                     END-IF
                 END-DELETE
             END-IF.
 
@@ -237,6 +362,7 @@
 
             DISPLAY "T - LISTAR TODOS OS CLIENTES"
             DISPLAY "U - PROCURAR UM CLIENTE ESPECIFICO"
+            DISPLAY "P - PROCURAR CLIENTES PELO NOME"
             ACCEPT WS-ESCOLHA
 
             OPEN INPUT CLIENTES
@@ -267,7 +393,41 @@
                                  " RG: " WS-RG " TELEFONE: " WS-TELEFONE
                    END-READ
                 END-PERFORM
+
+            ELSE IF WS-ESCOLHA IS = 'P' THEN
+                DISPLAY "----- PROCURA DE CLIENTES PELO NOME -----"
+                DISPLAY "DIGITE UM TRECHO DO NOME"
+                MOVE SPACES TO WS-FRAGMENTO-NOME
+                ACCEPT WS-FRAGMENTO-NOME
+
+                PERFORM VARYING WS-TAM-FRAGMENTO FROM 25 BY -1
+                     UNTIL WS-TAM-FRAGMENTO = 0
+                     OR WS-FRAGMENTO-NOME (WS-TAM-FRAGMENTO:1)
+                                                        NOT = SPACE
+                END-PERFORM
+
+                IF WS-TAM-FRAGMENTO > 0
+                    MOVE 'S' TO WS-EOF
+                    PERFORM UNTIL WS-EOF = 'F'
+                       READ CLIENTES INTO WS-REG-CLIENTES
+                           AT END MOVE 'F' TO WS-EOF
+                           NOT AT END
+                             MOVE ZERO TO WS-CONT-OCORRENCIAS
+                             INSPECT WS-NOME TALLYING
+                                  WS-CONT-OCORRENCIAS FOR ALL
+                                  WS-FRAGMENTO-NOME (1:WS-TAM-FRAGMENTO)
+                             IF WS-CONT-OCORRENCIAS > 0
+                               DISPLAY "CODIGO DO CLIENTE: "
+                                       WS-CODIGO-CLIENTE
+                                       " NOME DO CLIENTE: " WS-NOME
+                                       " RG: " WS-RG " TELEFONE: "
+                                       WS-TELEFONE
+                             END-IF
+                       END-READ
+                    END-PERFORM
                 END-IF
+                END-IF
+            END-IF
             END-IF
 
             CLOSE CLIENTES
@@ -294,15 +454,25 @@
                    INVALID KEY
                        DISPLAY "CODIGO DE CLIENTE INVALIDO"
                    NOT INVALID KEY
+                     IF WS-FS-CLIENTES IS >= 90
+                         DISPLAY "REGISTRO EM USO POR OUTRO USUARIO"
+                         DISPLAY "ALTERACAO NAO PERMITIDA NESTE MOMENTO"
+                     ELSE
                        DISPLAY "CODIGO DO CLIENTE: " WS-CODIGO-CLIENTE
                                  " NOME DO CLIENTE: " WS-NOME
                                  " RG: " WS-RG " TELEFONE: " WS-TELEFONE
                        MOVE 'S' TO WS-UPDATE
+                     END-IF
             END-READ.
 
             IF WS-UPDATE EQUAL 'S'
                 DISPLAY "INFORME O NOVO NOME DO CLIENTE"
                 ACCEPT NOME
+                PERFORM UNTIL NOME NOT = SPACES
+                    DISPLAY "O NOME NAO PODE FICAR EM BRANCO"
+                    DISPLAY "INFORME O NOVO NOME DO CLIENTE"
+                    ACCEPT NOME
+                END-PERFORM
                 DISPLAY "INFORME O NOVO RG DO CLIENTE: " NOME
                 ACCEPT RG
                 DISPLAY "INFORME O NOVO NUMERO DE TELEFONE DO CLIENTE "
@@ -311,6 +481,16 @@
 
                 REWRITE REG-CLIENTES
                 END-REWRITE
+
+                IF WS-FS-CLIENTES IS >= 90
+                    DISPLAY "REGISTRO EM USO POR OUTRO USUARIO"
+                    DISPLAY "ALTERACAO NAO GRAVADA"
+                ELSE
+                    MOVE 'CLIENTES'     TO WS-LOG-ARQUIVO-PARM
+                    MOVE CODIGO-CLIENTE TO WS-LOG-CHAVE-PARM
+                    MOVE 'ALTERACAO'    TO WS-LOG-OPERACAO-PARM
+                    PERFORM GRAVA-LOG
+                END-IF
             END-IF.
 
 
@@ -367,6 +547,13 @@
                    ACCEPT PRODUTO
                    DISPLAY "INFORME O PRECO DO PRODUTO"
                    ACCEPT PRECO
+                   PERFORM UNTIL PRECO NOT = ZERO
+                       DISPLAY "O PRECO NAO PODE SER ZERO"
+                       DISPLAY "INFORME O PRECO DO PRODUTO"
+                       ACCEPT PRECO
+                   END-PERFORM
+                   DISPLAY "INFORME A QUANTIDADE EM ESTOQUE"
+                   ACCEPT QTDE-ESTOQUE
 
                    WRITE REG-PRODUTOS
 
@@ -375,6 +562,10 @@
                     DISPLAY "FILE STATUS: " WS-FS-PRODUTOS
                    ELSE
                     DISPLAY "REGISTRO GRAVADO COM SUCESSO!!"
+                    MOVE 'PRODUTOS'    TO WS-LOG-ARQUIVO-PARM
+                    MOVE CODIGO-PRODUTO TO WS-LOG-CHAVE-PARM
+                    MOVE 'INCLUSAO'    TO WS-LOG-OPERACAO-PARM
+                    PERFORM GRAVA-LOG
                    END-IF
 
                    DISPLAY "DESEJA GRAVAR UM NOVO REGISTRO? SIM OU NAO?"
@@ -403,6 +594,10 @@
                    INVALID KEY
                        DISPLAY "CODIGO DO PRODUTO INVALIDO"
                    NOT INVALID KEY
+                     IF WS-FS-PRODUTOS IS >= 90
+                         DISPLAY "REGISTRO EM USO POR OUTRO USUARIO"
+                         DISPLAY "EXCLUSAO NAO PERMITIDA NESTE MOMENTO"
+                     ELSE
                        DISPLAY "CODIGO DO PRODUTO: " WS-CODIGO-PRODUTO
                                  " PRODUTO: " WS-PRODUTO " PRECO: "
                                  PRECO
@@ -415,12 +610,23 @@
                            CLOSE PRODUTOS
                            STOP RUN
                        END-IF
+                     END-IF
             END-READ.
 
             IF WS-DEL EQUAL 'S'
                 DELETE PRODUTOS RECORD
                    INVALID KEY DISPLAY "CODIGO DO PRODUTO INVALIDO"
-                   NOT INVALID KEY DISPLAY "PRODUTO DELETADO!!"
+                   NOT INVALID KEY
+                     IF WS-FS-PRODUTOS IS >= 90
+                         DISPLAY "REGISTRO EM USO POR OUTRO USUARIO"
+                         DISPLAY "EXCLUSAO NAO EFETIVADA"
+                     ELSE
+                       DISPLAY "PRODUTO DELETADO!!"
+                       MOVE 'PRODUTOS'     TO WS-LOG-ARQUIVO-PARM
+                       MOVE CODIGO-PRODUTO TO WS-LOG-CHAVE-PARM
+                       MOVE 'EXCLUSAO'     TO WS-LOG-OPERACAO-PARM
+                       PERFORM GRAVA-LOG
+                     END-IF
                 END-DELETE
             END-IF.
 
@@ -439,6 +645,7 @@
 
             DISPLAY "T - LISTAR TODOS OS PRODUTOS"
             DISPLAY "U - PROCURAR UM PRODUTO ESPECIFICO"
+            DISPLAY "P - PROCURAR PRODUTOS PELO NOME"
             ACCEPT WS-ESCOLHA
 
             OPEN INPUT PRODUTOS
@@ -469,7 +676,41 @@
                                  PRECO
                    END-READ
                 END-PERFORM
+
+            ELSE IF WS-ESCOLHA IS = 'P' THEN
+                DISPLAY "----- PROCURA DE PRODUTOS PELO NOME -----"
+                DISPLAY "DIGITE UM TRECHO DO NOME DO PRODUTO"
+                MOVE SPACES TO WS-FRAGMENTO-PRODUTO
+                ACCEPT WS-FRAGMENTO-PRODUTO
+
+                PERFORM VARYING WS-TAM-FRAGMENTO FROM 25 BY -1
+                     UNTIL WS-TAM-FRAGMENTO = 0
+                     OR WS-FRAGMENTO-PRODUTO (WS-TAM-FRAGMENTO:1)
+                                                        NOT = SPACE
+                END-PERFORM
+
+                IF WS-TAM-FRAGMENTO > 0
+                    MOVE 'S' TO WS-EOF
+                    PERFORM UNTIL WS-EOF = 'F'
+                       READ PRODUTOS INTO WS-REG-PRODUTOS
+                           AT END MOVE 'F' TO WS-EOF
+                           NOT AT END
+                             MOVE ZERO TO WS-CONT-OCORRENCIAS
+                             INSPECT WS-PRODUTO TALLYING
+                                  WS-CONT-OCORRENCIAS FOR ALL
+                                  WS-FRAGMENTO-PRODUTO
+                                                 (1:WS-TAM-FRAGMENTO)
+                             IF WS-CONT-OCORRENCIAS > 0
+                               DISPLAY "CODIGO DO PRODUTO: "
+                                       WS-CODIGO-PRODUTO
+                                       " PRODUTO: " WS-PRODUTO
+                                       " PRECO: " WS-PRECO
+                             END-IF
+                       END-READ
+                    END-PERFORM
                 END-IF
+                END-IF
+            END-IF
             END-IF
 
             CLOSE PRODUTOS
@@ -496,10 +737,15 @@
                    INVALID KEY
                        DISPLAY "CODIGO DO PRODUTO INVALIDO"
                    NOT INVALID KEY
+                     IF WS-FS-PRODUTOS IS >= 90
+                         DISPLAY "REGISTRO EM USO POR OUTRO USUARIO"
+                         DISPLAY "ALTERACAO NAO PERMITIDA NESTE MOMENTO"
+                     ELSE
                        DISPLAY "CODIGO DO PRODUTO: " WS-CODIGO-PRODUTO
                                  " PRODUTO: " WS-PRODUTO " PRECO: "
                                  PRECO
                        MOVE 'S' TO WS-UPDATE
+                     END-IF
             END-READ.
 
             IF WS-UPDATE EQUAL 'S'
@@ -507,9 +753,26 @@
                 ACCEPT PRODUTO
                 DISPLAY "INFORME O NOVO PRECO DO PRODUTO: " PRODUTO
                 ACCEPT PRECO
+                PERFORM UNTIL PRECO NOT = ZERO
+                    DISPLAY "O PRECO NAO PODE SER ZERO"
+                    DISPLAY "INFORME O NOVO PRECO DO PRODUTO: " PRODUTO
+                    ACCEPT PRECO
+                END-PERFORM
+                DISPLAY "INFORME A NOVA QUANTIDADE EM ESTOQUE"
+                ACCEPT QTDE-ESTOQUE
 
                 REWRITE REG-PRODUTOS
                 END-REWRITE
+
+                IF WS-FS-PRODUTOS IS >= 90
+                    DISPLAY "REGISTRO EM USO POR OUTRO USUARIO"
+                    DISPLAY "ALTERACAO NAO GRAVADA"
+                ELSE
+                    MOVE 'PRODUTOS'     TO WS-LOG-ARQUIVO-PARM
+                    MOVE CODIGO-PRODUTO TO WS-LOG-CHAVE-PARM
+                    MOVE 'ALTERACAO'    TO WS-LOG-OPERACAO-PARM
+                    PERFORM GRAVA-LOG
+                END-IF
             END-IF.
 
 
@@ -529,6 +792,8 @@
            DISPLAY "A - ALTERACAO DE DADOS DOS PEDIDOS"
            DISPLAY "C - CONSULTA DE DADOS DOS PEDIDOS"
            DISPLAY "E - EXCLUSAO DE DADOS DOS PEDIDOS"
+           DISPLAY "R - RELATORIO DE VENDAS POR CLIENTE/PRODUTO"
+           DISPLAY "D - LISTAGEM/REIMPRESSAO DE PEDIDOS POR PERIODO"
            DISPLAY "V - VOLTAR AO MENU PRINCIPAL"
            ACCEPT WS-ESCOLHA.
 
@@ -541,6 +806,10 @@
                    PERFORM CONSULTA-PEDIDOS
                WHEN 'E'
                    PERFORM EXCLUSAO-PEDIDOS
+               WHEN 'R'
+                   PERFORM RELATORIO-PEDIDOS
+               WHEN 'D'
+                   PERFORM LISTAGEM-PEDIDOS-PERIODO
                WHEN 'V'
                    PERFORM MAIN-PROCEDURE
                WHEN OTHER
@@ -557,38 +826,116 @@
                 OPEN OUTPUT PEDIDO-VENDAS
             END-IF
 
+           OPEN INPUT CLIENTES.
+
+            IF WS-FS-CLIENTES EQUAL 35 THEN
+                OPEN OUTPUT CLIENTES
+                CLOSE CLIENTES
+                OPEN INPUT CLIENTES
+            END-IF
+
+           OPEN I-O PRODUTOS.
+
+            IF WS-FS-PRODUTOS EQUAL 35 THEN
+                OPEN OUTPUT PRODUTOS
+            END-IF
+
            PERFORM UNTIL WS-GRAVAR = "NAO"
                IF WS-FS-PEDIDOS EQUAL ZEROS THEN
+                   MOVE SPACES TO WS-PED-ERRO
+
                    DISPLAY "INFORME O CODIGO DO PEDIDO"
                    ACCEPT CODIGO-PEDIDO
                    DISPLAY "INFORME O CODIGO DO CLIENTE"
                    ACCEPT PV-CODIGO-CLIENTE
-                   DISPLAY "INFORME O NOME DO CLIENTE"
-                   ACCEPT PV-NOME
-                   DISPLAY "INFORME O RG DO CLIENTE"
-                   ACCEPT PV-RG
-                   DISPLAY "INFORME O TELEFONE DO CLIENTE"
-                   ACCEPT PV-TELEFONE
-                   DISPLAY "INFORME O CODIGO DO PRODUTO"
-                   ACCEPT PV-CODIGO-PRODUTO
-                   DISPLAY "INFORME O NOME DO PRODUTO"
-                   ACCEPT PV-PRODUTO
-                   DISPLAY "INFORME O PRECO DO PRODUTO"
-                   ACCEPT PV-PRECO
-                   MOVE PV-PRECO TO WS-PV-PRECO
-                   DISPLAY "INFORME A QUANTIDADE"
-                   ACCEPT PV-QTDE
-                   MOVE PV-QTDE TO WS-PV-QTDE
-                   COMPUTE WS-PV-VALOR-TOTAL =
+                   MOVE PV-CODIGO-CLIENTE TO CODIGO-CLIENTE
+
+                   READ CLIENTES RECORD INTO WS-REG-CLIENTES
+                      KEY IS CODIGO-CLIENTE
+                          INVALID KEY
+                              DISPLAY "CODIGO DE CLIENTE INVALIDO"
+                              DISPLAY "PEDIDO NAO GRAVADO"
+                              MOVE 'S' TO WS-PED-ERRO
+                          NOT INVALID KEY
+                              MOVE WS-NOME TO PV-NOME
+                              MOVE WS-RG TO PV-RG
+                              MOVE WS-TELEFONE TO PV-TELEFONE
+                   END-READ
+
+                   IF WS-PED-ERRO NOT EQUAL 'S'
+                       DISPLAY "INFORME O CODIGO DO PRODUTO"
+                       ACCEPT PV-CODIGO-PRODUTO
+                       MOVE PV-CODIGO-PRODUTO TO CODIGO-PRODUTO
+
+                       READ PRODUTOS RECORD INTO WS-REG-PRODUTOS
+                          KEY IS CODIGO-PRODUTO
+                              INVALID KEY
+                                  DISPLAY "CODIGO DE PRODUTO INVALIDO"
+                                  DISPLAY "PEDIDO NAO GRAVADO"
+                                  MOVE 'S' TO WS-PED-ERRO
+                              NOT INVALID KEY
+                                  MOVE WS-PRODUTO TO PV-PRODUTO
+                                  MOVE WS-PRECO TO PV-PRECO
+                                  MOVE WS-PRECO TO WS-PV-PRECO
+                       END-READ
+                   END-IF
+
+                   IF WS-PED-ERRO NOT EQUAL 'S'
+                       DISPLAY "INFORME A QUANTIDADE"
+                       ACCEPT PV-QTDE
+                       PERFORM UNTIL PV-QTDE NOT = ZERO
+                           DISPLAY "A QUANTIDADE NAO PODE SER ZERO"
+                           DISPLAY "INFORME A QUANTIDADE"
+                           ACCEPT PV-QTDE
+                       END-PERFORM
+                       MOVE PV-QTDE TO WS-PV-QTDE
+
+                       IF WS-PV-QTDE > QTDE-ESTOQUE
+                           DISPLAY "ESTOQUE INSUFICIENTE PARA O PRODUTO"
+                           DISPLAY "QTDE EM ESTOQUE: " QTDE-ESTOQUE
+                           DISPLAY "PEDIDO NAO GRAVADO"
+                           MOVE 'S' TO WS-PED-ERRO
+                       END-IF
+                   END-IF
+
+                   IF WS-PED-ERRO NOT EQUAL 'S'
+                       DISPLAY "INFORME A DATA DO PEDIDO (AAAAMMDD)"
+                       DISPLAY "OU PRESSIONE ENTER PARA A DATA ATUAL"
+                       MOVE ZEROS TO PV-DATA-PEDIDO
+                       ACCEPT PV-DATA-PEDIDO
+                       IF PV-DATA-PEDIDO EQUAL ZEROS
+                           ACCEPT PV-DATA-PEDIDO FROM DATE YYYYMMDD
+                       END-IF
+
+                       COMPUTE WS-PV-VALOR-TOTAL =
                                               (WS-PV-QTDE * WS-PV-PRECO)
+                       MOVE WS-PV-VALOR-TOTAL TO PV-VALOR-TOTAL
 
-                   WRITE REG-PEDIDO-VENDAS
+                       WRITE REG-PEDIDO-VENDAS
 
-                   IF WS-FS-PEDIDOS NOT EQUAL ZEROS
-                    DISPLAY "ERRO! NAO FOI POSSIVEL GRAVAR O REGISTRO"
-                    DISPLAY "FILE STATUS: " WS-FS-PEDIDOS
-                   ELSE
-                    DISPLAY "REGISTRO GRAVADO COM SUCESSO!!"
+                       IF WS-FS-PEDIDOS NOT EQUAL ZEROS
+                        DISPLAY "ERRO! NAO GRAVOU O REGISTRO"
+                        DISPLAY "FILE STATUS: " WS-FS-PEDIDOS
+                       ELSE
+                        DISPLAY "REGISTRO GRAVADO COM SUCESSO!!"
+                        SUBTRACT WS-PV-QTDE FROM QTDE-ESTOQUE
+                        REWRITE REG-PRODUTOS
+                        IF WS-FS-PRODUTOS IS >= 90
+                            DISPLAY "REGISTRO EM USO POR OUTRO USUARIO"
+                            DISPLAY "ESTOQUE NAO ATUALIZADO PARA O "
+                                    "PRODUTO " CODIGO-PRODUTO
+                        ELSE
+                            IF WS-FS-PRODUTOS NOT EQUAL ZEROS
+                                DISPLAY "ERRO AO ATUALIZAR O ESTOQUE"
+                                DISPLAY "FILE STATUS: " WS-FS-PRODUTOS
+                            END-IF
+                        END-IF
+                        MOVE 'PEDIDOS'    TO WS-LOG-ARQUIVO-PARM
+                        MOVE CODIGO-PEDIDO TO WS-LOG-CHAVE-PARM
+                        MOVE 'INCLUSAO'   TO WS-LOG-OPERACAO-PARM
+                        PERFORM GRAVA-LOG
+                        PERFORM IMPRIME-COMPROVANTE
+                       END-IF
                    END-IF
 
                    DISPLAY "DESEJA GRAVAR UM NOVO REGISTRO? SIM OU NAO?"
@@ -602,11 +949,14 @@
            MOVE 'SIM' TO WS-GRAVAR
 
            CLOSE PEDIDO-VENDAS.
+           CLOSE CLIENTES.
+           CLOSE PRODUTOS.
            PERFORM CADASTRO-PEDIDOS.
 
            EXCLUSAO-PEDIDOS.
 
            OPEN I-O PEDIDO-VENDAS.
+           OPEN I-O PRODUTOS.
 
             DISPLAY "----- EXCLUIR PEDIDOS -----"
             DISPLAY "DIGITE O CODIGO DO PEDIDO"
@@ -617,6 +967,10 @@
                    INVALID KEY
                        DISPLAY "CODIGO DO PEDIDO INVALIDO"
                    NOT INVALID KEY
+                     IF WS-FS-PEDIDOS IS >= 90
+                         DISPLAY "REGISTRO EM USO POR OUTRO USUARIO"
+                         DISPLAY "EXCLUSAO NAO PERMITIDA NESTE MOMENTO"
+                     ELSE
                        DISPLAY "CODIGO DO PEDIDO: " WS-CODIGO-PEDIDO
                                  " CLIENTE: " WS-PV-NOME " PRODUTO: "
                                  WS-PV-PRODUTO " TOTAL: "
@@ -630,16 +984,52 @@
                            CLOSE PEDIDO-VENDAS
                            STOP RUN
                        END-IF
+                     END-IF
             END-READ.
 
             IF WS-DEL EQUAL 'S'
                 DELETE PEDIDO-VENDAS RECORD
                    INVALID KEY DISPLAY "CODIGO DO PEDIDO INVALIDO"
-                   NOT INVALID KEY DISPLAY "PEDIDO DELETADO!!"
+                   NOT INVALID KEY
+                     IF WS-FS-PEDIDOS IS >= 90
+                         DISPLAY "REGISTRO EM USO POR OUTRO USUARIO"
+                         DISPLAY "EXCLUSAO NAO EFETIVADA"
+                     ELSE
+                       DISPLAY "PEDIDO DELETADO!!"
+                       MOVE 'PEDIDOS'     TO WS-LOG-ARQUIVO-PARM
+                       MOVE WS-CODIGO-PEDIDO TO WS-LOG-CHAVE-PARM
+                       MOVE 'EXCLUSAO'    TO WS-LOG-OPERACAO-PARM
+                       PERFORM GRAVA-LOG
+                       MOVE WS-PV-CODIGO-PRODUTO TO CODIGO-PRODUTO
+                       READ PRODUTOS RECORD
+                          KEY IS CODIGO-PRODUTO
+                              INVALID KEY
+                                  DISPLAY "PRODUTO NAO ENCONTRADO"
+                                  DISPLAY "ESTOQUE NAO ESTORNADO"
+                              NOT INVALID KEY
+                                  ADD WS-PV-QTDE TO QTDE-ESTOQUE
+                                  REWRITE REG-PRODUTOS
+                                  IF WS-FS-PRODUTOS IS >= 90
+                                    DISPLAY "REGISTRO EM USO POR "
+                                            "OUTRO USUARIO"
+                                    DISPLAY "ESTOQUE NAO ESTORNADO "
+                                            "PARA O PRODUTO "
+                                            CODIGO-PRODUTO
+                                  ELSE
+                                    IF WS-FS-PRODUTOS NOT EQUAL ZEROS
+                                      DISPLAY "ERRO AO ESTORNAR O "
+                                              "ESTOQUE"
+                                      DISPLAY "FILE STATUS: "
+                                              WS-FS-PRODUTOS
+                                    END-IF
+                                  END-IF
+                       END-READ
+                     END-IF
                 END-DELETE
             END-IF.
 
             CLOSE PEDIDO-VENDAS.
+            CLOSE PRODUTOS.
 
            PERFORM CADASTRO-PEDIDOS.
 
@@ -713,26 +1103,610 @@
                    INVALID KEY
                        DISPLAY "CODIGO DO PEDIDO INVALIDO"
                    NOT INVALID KEY
+                     IF WS-FS-PEDIDOS IS >= 90
+                         DISPLAY "REGISTRO EM USO POR OUTRO USUARIO"
+                         DISPLAY "ALTERACAO NAO PERMITIDA NESTE MOMENTO"
+                     ELSE
                        DISPLAY "CODIGO DO PEDIDO: " WS-CODIGO-PEDIDO
                                  " CLIENTE: " WS-PV-NOME " PRODUTO: "
                                  WS-PV-PRODUTO " TOTAL: "
                                  WS-PV-VALOR-TOTAL
                        MOVE 'S' TO WS-UPDATE
+                     END-IF
             END-READ.
 
             IF WS-UPDATE EQUAL 'S'
                 DISPLAY "INFORME O NOVO PRECO DO PRODUTO"
                 ACCEPT PV-PRECO
+                PERFORM UNTIL PV-PRECO NOT = ZERO
+                    DISPLAY "O PRECO NAO PODE SER ZERO"
+                    DISPLAY "INFORME O NOVO PRECO DO PRODUTO"
+                    ACCEPT PV-PRECO
+                END-PERFORM
                 DISPLAY "INFORME A NOVA QUANTIDADE DO PEDIDO: "
                                                    CODIGO-PEDIDO
                 ACCEPT PV-QTDE
-                COMPUTE PV-VALOR-TOTAL = PV-QTDE * PV-PRECO
+                PERFORM UNTIL PV-QTDE NOT = ZERO
+                    DISPLAY "A QUANTIDADE NAO PODE SER ZERO"
+                    DISPLAY "INFORME A NOVA QUANTIDADE DO PEDIDO: "
+                                                       CODIGO-PEDIDO
+                    ACCEPT PV-QTDE
+                END-PERFORM
 
-                REWRITE REG-PEDIDO-VENDAS
-                END-REWRITE
+                OPEN I-O PRODUTOS
+                MOVE WS-PV-CODIGO-PRODUTO TO CODIGO-PRODUTO
+                READ PRODUTOS RECORD
+                   KEY IS CODIGO-PRODUTO
+                       INVALID KEY
+                           DISPLAY "PRODUTO NAO ENCONTRADO"
+                           DISPLAY "ALTERACAO NAO GRAVADA"
+                           MOVE 'N' TO WS-UPDATE
+                       NOT INVALID KEY
+                           COMPUTE WS-PV-ESTOQUE-DISP =
+                                      QTDE-ESTOQUE + WS-PV-QTDE
+                           IF PV-QTDE > WS-PV-ESTOQUE-DISP
+                               DISPLAY "ESTOQUE INSUFICIENTE PARA O "
+                                       "PRODUTO"
+                               DISPLAY "QTDE EM ESTOQUE: "
+                                       QTDE-ESTOQUE
+                               DISPLAY "ALTERACAO NAO GRAVADA"
+                               MOVE 'N' TO WS-UPDATE
+                           ELSE
+                               COMPUTE QTDE-ESTOQUE =
+                                          WS-PV-ESTOQUE-DISP - PV-QTDE
+                               REWRITE REG-PRODUTOS
+                               IF WS-FS-PRODUTOS IS >= 90
+                                   DISPLAY "REGISTRO EM USO POR OUTRO "
+                                           "USUARIO"
+                                   DISPLAY "ALTERACAO NAO GRAVADA"
+                                   MOVE 'N' TO WS-UPDATE
+                               ELSE
+                                   IF WS-FS-PRODUTOS NOT EQUAL ZEROS
+                                       DISPLAY "ERRO AO ATUALIZAR O "
+                                               "ESTOQUE"
+                                       DISPLAY "FILE STATUS: "
+                                               WS-FS-PRODUTOS
+                                       MOVE 'N' TO WS-UPDATE
+                                   END-IF
+                               END-IF
+                           END-IF
+                END-READ
+                CLOSE PRODUTOS
+
+                IF WS-UPDATE EQUAL 'S'
+                    COMPUTE PV-VALOR-TOTAL = PV-QTDE * PV-PRECO
+
+                    REWRITE REG-PEDIDO-VENDAS
+                    END-REWRITE
+
+                    IF WS-FS-PEDIDOS IS >= 90
+                        DISPLAY "REGISTRO EM USO POR OUTRO USUARIO"
+                        DISPLAY "ALTERACAO NAO GRAVADA"
+                    ELSE
+                        MOVE 'PEDIDOS'     TO WS-LOG-ARQUIVO-PARM
+                        MOVE CODIGO-PEDIDO TO WS-LOG-CHAVE-PARM
+                        MOVE 'ALTERACAO'   TO WS-LOG-OPERACAO-PARM
+                        PERFORM GRAVA-LOG
+                    END-IF
+                END-IF
             END-IF.
             CLOSE PEDIDO-VENDAS.
 
            PERFORM CADASTRO-PEDIDOS.
+
+           RELATORIO-PEDIDOS.
+
+           MOVE ZERO TO WS-REL-QTD-CLIENTES
+           MOVE ZERO TO WS-REL-QTD-PRODUTOS
+           MOVE ZERO TO WS-REL-VALOR-TOTAL-GERAL
+
+           OPEN INPUT PEDIDO-VENDAS
+
+            DISPLAY "----- RELATORIO DE VENDAS -----"
+            MOVE 'S' TO WS-EOF
+            PERFORM UNTIL WS-EOF = 'F'
+               READ PEDIDO-VENDAS INTO WS-REG-PEDIDO-VENDAS
+                   AT END MOVE 'F' TO WS-EOF
+                   NOT AT END
+                       PERFORM ACUMULA-CLIENTE-RELATORIO
+                       PERFORM ACUMULA-PRODUTO-RELATORIO
+                       ADD WS-PV-VALOR-TOTAL TO WS-REL-VALOR-TOTAL-GERAL
+               END-READ
+            END-PERFORM
+
+           CLOSE PEDIDO-VENDAS
+
+            DISPLAY " "
+            DISPLAY "SUBTOTAL POR CLIENTE"
+            PERFORM VARYING WS-REL-IDX-CLI FROM 1 BY 1
+                 UNTIL WS-REL-IDX-CLI > WS-REL-QTD-CLIENTES
+                DISPLAY "CODIGO DO CLIENTE: "
+                        WS-REL-CLI-CODIGO (WS-REL-IDX-CLI)
+                        " TOTAL COMPRADO: "
+                        WS-REL-CLI-TOTAL (WS-REL-IDX-CLI)
+            END-PERFORM
+
+            DISPLAY " "
+            DISPLAY "SUBTOTAL POR PRODUTO"
+            PERFORM VARYING WS-REL-IDX-PROD FROM 1 BY 1
+                 UNTIL WS-REL-IDX-PROD > WS-REL-QTD-PRODUTOS
+                DISPLAY "CODIGO DO PRODUTO: "
+                        WS-REL-PROD-CODIGO (WS-REL-IDX-PROD)
+                        " TOTAL VENDIDO: "
+                        WS-REL-PROD-TOTAL (WS-REL-IDX-PROD)
+            END-PERFORM
+
+            DISPLAY " "
+            DISPLAY "VALOR TOTAL GERAL: " WS-REL-VALOR-TOTAL-GERAL.
+
+           PERFORM CADASTRO-PEDIDOS.
+
+           LISTAGEM-PEDIDOS-PERIODO.
+
+           DISPLAY "----- LISTAGEM DE PEDIDOS POR PERIODO -----"
+           DISPLAY "INFORME A DATA INICIAL (AAAAMMDD)"
+           ACCEPT WS-DATA-INICIAL
+           DISPLAY "INFORME A DATA FINAL (AAAAMMDD)"
+           ACCEPT WS-DATA-FINAL
+
+           OPEN INPUT PEDIDO-VENDAS
+
+            MOVE 'S' TO WS-EOF
+            PERFORM UNTIL WS-EOF = 'F'
+               READ PEDIDO-VENDAS INTO WS-REG-PEDIDO-VENDAS
+                   AT END MOVE 'F' TO WS-EOF
+                   NOT AT END
+                       IF WS-PV-DATA-PEDIDO >= WS-DATA-INICIAL
+                          AND WS-PV-DATA-PEDIDO <= WS-DATA-FINAL
+                           DISPLAY "CODIGO DO PEDIDO: " WS-CODIGO-PEDIDO
+                                   " DATA: " WS-PV-DATA-PEDIDO
+                                   " CLIENTE: " WS-PV-NOME
+                                   " PRODUTO: " WS-PV-PRODUTO
+                                   " QTDE: " WS-PV-QTDE
+                                   " PRECO: " WS-PV-PRECO
+                                   " TOTAL: " WS-PV-VALOR-TOTAL
+                           DISPLAY "REIMPRIMIR O COMPROVANTE DESTE "
+                                   "PEDIDO? S OU N"
+                           ACCEPT WS-REIMPRIME
+                           IF WS-REIMPRIME EQUAL 'S'
+                               PERFORM IMPRIME-COMPROVANTE
+                           END-IF
+                       END-IF
+               END-READ
+            END-PERFORM
+
+           CLOSE PEDIDO-VENDAS.
+
+           PERFORM CADASTRO-PEDIDOS.
+
+           ACUMULA-CLIENTE-RELATORIO.
+
+           MOVE 'N' TO WS-REL-ACHOU
+           PERFORM VARYING WS-REL-IDX-CLI FROM 1 BY 1
+                UNTIL WS-REL-IDX-CLI > WS-REL-QTD-CLIENTES
+               IF WS-REL-CLI-CODIGO (WS-REL-IDX-CLI)
+                                       EQUAL WS-PV-CODIGO-CLIENTE
+                   ADD WS-PV-VALOR-TOTAL TO
+                                   WS-REL-CLI-TOTAL (WS-REL-IDX-CLI)
+                   MOVE 'S' TO WS-REL-ACHOU
+               END-IF
+           END-PERFORM
+
+           IF WS-REL-ACHOU NOT EQUAL 'S'
+               IF WS-REL-QTD-CLIENTES >= 200
+                   DISPLAY "AVISO: LIMITE DE 200 CLIENTES NO RELATORIO "
+                           "ATINGIDO - CLIENTE " WS-PV-CODIGO-CLIENTE
+                           " NAO ENTROU NO SUBTOTAL"
+               ELSE
+                   ADD 1 TO WS-REL-QTD-CLIENTES
+                   SET WS-REL-IDX-CLI TO WS-REL-QTD-CLIENTES
+                   MOVE WS-PV-CODIGO-CLIENTE
+                                   TO WS-REL-CLI-CODIGO (WS-REL-IDX-CLI)
+                   MOVE WS-PV-VALOR-TOTAL
+                                   TO WS-REL-CLI-TOTAL (WS-REL-IDX-CLI)
+               END-IF
+           END-IF.
+
+           ACUMULA-PRODUTO-RELATORIO.
+
+           MOVE 'N' TO WS-REL-ACHOU
+           PERFORM VARYING WS-REL-IDX-PROD FROM 1 BY 1
+                UNTIL WS-REL-IDX-PROD > WS-REL-QTD-PRODUTOS
+               IF WS-REL-PROD-CODIGO (WS-REL-IDX-PROD)
+                                       EQUAL WS-PV-CODIGO-PRODUTO
+                   ADD WS-PV-VALOR-TOTAL TO
+                                   WS-REL-PROD-TOTAL (WS-REL-IDX-PROD)
+                   MOVE 'S' TO WS-REL-ACHOU
+               END-IF
+           END-PERFORM
+
+           IF WS-REL-ACHOU NOT EQUAL 'S'
+               IF WS-REL-QTD-PRODUTOS >= 200
+                   DISPLAY "AVISO: LIMITE DE 200 PRODUTOS NO RELATORIO "
+                           "ATINGIDO - PRODUTO " WS-PV-CODIGO-PRODUTO
+                           " NAO ENTROU NO SUBTOTAL"
+               ELSE
+                   ADD 1 TO WS-REL-QTD-PRODUTOS
+                   SET WS-REL-IDX-PROD TO WS-REL-QTD-PRODUTOS
+                   MOVE WS-PV-CODIGO-PRODUTO TO
+                        WS-REL-PROD-CODIGO (WS-REL-IDX-PROD)
+                   MOVE WS-PV-VALOR-TOTAL TO
+                        WS-REL-PROD-TOTAL (WS-REL-IDX-PROD)
+               END-IF
+           END-IF.
+
+           GRAVA-LOG.
+
+           ACCEPT WS-LOG-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-LOG-HORA FROM TIME
+
+           STRING WS-LOG-DATA DELIMITED BY SIZE
+                  WS-LOG-HORA DELIMITED BY SIZE
+                  INTO LOG-DATA-HORA
+
+           MOVE WS-LOG-ARQUIVO-PARM   TO LOG-ARQUIVO
+           MOVE WS-LOG-CHAVE-PARM     TO LOG-CHAVE
+           MOVE WS-LOG-OPERACAO-PARM  TO LOG-OPERACAO
+
+           OPEN EXTEND LOG-TRANSACOES
+
+           IF WS-FS-LOG EQUAL 35
+               OPEN OUTPUT LOG-TRANSACOES
+           END-IF
+
+           WRITE REG-LOG-TRANSACOES
+
+           CLOSE LOG-TRANSACOES.
+
+           IMPRIME-COMPROVANTE.
+
+           OPEN EXTEND COMPROVANTE-PEDIDO
+
+           IF WS-FS-COMPROVANTE EQUAL 35
+               OPEN OUTPUT COMPROVANTE-PEDIDO
+           END-IF
+
+           MOVE SPACES TO WS-LINHA-COMPROVANTE
+           MOVE "----- COMPROVANTE DE PEDIDO -----"
+                                            TO WS-LINHA-COMPROVANTE
+           WRITE REG-COMPROVANTE-PEDIDO FROM WS-LINHA-COMPROVANTE
+
+           MOVE SPACES TO WS-LINHA-COMPROVANTE
+           STRING "PEDIDO: " DELIMITED BY SIZE
+                  CODIGO-PEDIDO DELIMITED BY SIZE
+                  INTO WS-LINHA-COMPROVANTE
+           WRITE REG-COMPROVANTE-PEDIDO FROM WS-LINHA-COMPROVANTE
+
+           MOVE SPACES TO WS-LINHA-COMPROVANTE
+           STRING "CLIENTE: " DELIMITED BY SIZE
+                  PV-NOME DELIMITED BY SIZE
+                  " TELEFONE: " DELIMITED BY SIZE
+                  PV-TELEFONE DELIMITED BY SIZE
+                  INTO WS-LINHA-COMPROVANTE
+           WRITE REG-COMPROVANTE-PEDIDO FROM WS-LINHA-COMPROVANTE
+
+           MOVE SPACES TO WS-LINHA-COMPROVANTE
+           STRING "PRODUTO: " DELIMITED BY SIZE
+                  PV-PRODUTO DELIMITED BY SIZE
+                  INTO WS-LINHA-COMPROVANTE
+           WRITE REG-COMPROVANTE-PEDIDO FROM WS-LINHA-COMPROVANTE
+
+           MOVE SPACES TO WS-LINHA-COMPROVANTE
+           STRING "QTDE: " DELIMITED BY SIZE
+                  PV-QTDE DELIMITED BY SIZE
+                  " PRECO UNIT: " DELIMITED BY SIZE
+                  PV-PRECO DELIMITED BY SIZE
+                  INTO WS-LINHA-COMPROVANTE
+           WRITE REG-COMPROVANTE-PEDIDO FROM WS-LINHA-COMPROVANTE
+
+           MOVE SPACES TO WS-LINHA-COMPROVANTE
+           STRING "VALOR TOTAL: " DELIMITED BY SIZE
+                  WS-PV-VALOR-TOTAL DELIMITED BY SIZE
+                  INTO WS-LINHA-COMPROVANTE
+           WRITE REG-COMPROVANTE-PEDIDO FROM WS-LINHA-COMPROVANTE
+
+           MOVE SPACES TO WS-LINHA-COMPROVANTE
+           MOVE "----------------------------------"
+                                            TO WS-LINHA-COMPROVANTE
+           WRITE REG-COMPROVANTE-PEDIDO FROM WS-LINHA-COMPROVANTE
+
+           CLOSE COMPROVANTE-PEDIDO.
+
+           CARGA-EXPORTACAO.
+
+           MOVE ZEROS TO WS-ESCOLHA-LOTE
+
+            DISPLAY "---------- CARGA E EXPORTACAO EM LOTE ---------"
+            DISPLAY "SELECIONE UMA OPCAO ABAIXO"
+            DISPLAY "1 - CARGA DE CLIENTES"
+            DISPLAY "2 - EXPORTACAO DE CLIENTES"
+            DISPLAY "3 - CARGA DE PRODUTOS"
+            DISPLAY "4 - EXPORTACAO DE PRODUTOS"
+            DISPLAY "5 - CARGA DE PEDIDOS"
+            DISPLAY "6 - EXPORTACAO DE PEDIDOS"
+            DISPLAY "9 - VOLTAR AO MENU PRINCIPAL"
+            ACCEPT WS-ESCOLHA-LOTE.
+
+            EVALUATE WS-ESCOLHA-LOTE
+               WHEN 1
+                   PERFORM CARGA-CLIENTES
+               WHEN 2
+                   PERFORM EXPORTA-CLIENTES
+               WHEN 3
+                   PERFORM CARGA-PRODUTOS
+               WHEN 4
+                   PERFORM EXPORTA-PRODUTOS
+               WHEN 5
+                   PERFORM CARGA-PEDIDOS
+               WHEN 6
+                   PERFORM EXPORTA-PEDIDOS
+               WHEN 9
+                   PERFORM MAIN-PROCEDURE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA"
+                   PERFORM CARGA-EXPORTACAO
+            END-EVALUATE.
+
+           CARGA-CLIENTES.
+
+           OPEN INPUT CLIENTES-LOTE
+           OPEN I-O CLIENTES
+
+            IF WS-FS-CLIENTES EQUAL 35 THEN
+                OPEN OUTPUT CLIENTES
+            END-IF
+
+            IF WS-FS-CLI-LOTE NOT EQUAL ZEROS
+                DISPLAY "ARQUIVO DE LOTE DE CLIENTES NAO ENCONTRADO"
+                DISPLAY "FILE STATUS: " WS-FS-CLI-LOTE
+                CLOSE CLIENTES
+            ELSE
+                MOVE 'S' TO WS-EOF
+                PERFORM UNTIL WS-EOF = 'F'
+                   READ CLIENTES-LOTE
+                       AT END MOVE 'F' TO WS-EOF
+                       NOT AT END
+                           MOVE LOTE-CODIGO-CLIENTE TO CODIGO-CLIENTE
+                           MOVE LOTE-NOME TO NOME
+                           MOVE LOTE-RG TO RG
+                           MOVE LOTE-TELEFONE TO TELEFONE
+                           IF NOME EQUAL SPACES
+                               DISPLAY "CLIENTE " CODIGO-CLIENTE
+                                       " IGNORADO NA CARGA: NOME "
+                                       "EM BRANCO"
+                           ELSE
+                               WRITE REG-CLIENTES
+                               IF WS-FS-CLIENTES NOT EQUAL ZEROS
+                                  DISPLAY "ERRO AO GRAVAR CLIENTE "
+                                          CODIGO-CLIENTE " STATUS: "
+                                          WS-FS-CLIENTES
+                               END-IF
+                           END-IF
+                   END-READ
+                END-PERFORM
+
+               CLOSE CLIENTES-LOTE
+               CLOSE CLIENTES
+
+                DISPLAY "CARGA DE CLIENTES CONCLUIDA"
+            END-IF
+
+           PERFORM CARGA-EXPORTACAO.
+
+           EXPORTA-CLIENTES.
+
+           OPEN INPUT CLIENTES
+           OPEN OUTPUT CLIENTES-LOTE
+
+            MOVE 'S' TO WS-EOF
+            PERFORM UNTIL WS-EOF = 'F'
+               READ CLIENTES INTO WS-REG-CLIENTES
+                   AT END MOVE 'F' TO WS-EOF
+                   NOT AT END
+                       MOVE WS-CODIGO-CLIENTE TO LOTE-CODIGO-CLIENTE
+                       MOVE WS-NOME TO LOTE-NOME
+                       MOVE WS-RG TO LOTE-RG
+                       MOVE WS-TELEFONE TO LOTE-TELEFONE
+                       WRITE REG-CLIENTES-LOTE
+               END-READ
+            END-PERFORM
+
+           CLOSE CLIENTES.
+           CLOSE CLIENTES-LOTE.
+
+            DISPLAY "EXPORTACAO DE CLIENTES CONCLUIDA".
+
+           PERFORM CARGA-EXPORTACAO.
+
+           CARGA-PRODUTOS.
+
+           OPEN INPUT PRODUTOS-LOTE
+           OPEN I-O PRODUTOS
+
+            IF WS-FS-PRODUTOS EQUAL 35 THEN
+                OPEN OUTPUT PRODUTOS
+            END-IF
+
+            IF WS-FS-PROD-LOTE NOT EQUAL ZEROS
+                DISPLAY "ARQUIVO DE LOTE DE PRODUTOS NAO ENCONTRADO"
+                DISPLAY "FILE STATUS: " WS-FS-PROD-LOTE
+                CLOSE PRODUTOS
+            ELSE
+                MOVE 'S' TO WS-EOF
+                PERFORM UNTIL WS-EOF = 'F'
+                   READ PRODUTOS-LOTE
+                       AT END MOVE 'F' TO WS-EOF
+                       NOT AT END
+                           MOVE LOTE-CODIGO-PRODUTO TO CODIGO-PRODUTO
+                           MOVE LOTE-PRODUTO TO PRODUTO
+                           MOVE LOTE-PRECO TO PRECO
+                           MOVE LOTE-QTDE-ESTOQUE TO QTDE-ESTOQUE
+                           IF PRECO EQUAL ZERO
+                               DISPLAY "PRODUTO " CODIGO-PRODUTO
+                                       " IGNORADO NA CARGA: PRECO "
+                                       "ZERO"
+                           ELSE
+                               WRITE REG-PRODUTOS
+                               IF WS-FS-PRODUTOS NOT EQUAL ZEROS
+                                  DISPLAY "ERRO AO GRAVAR PRODUTO "
+                                          CODIGO-PRODUTO " STATUS: "
+                                          WS-FS-PRODUTOS
+                               END-IF
+                           END-IF
+                   END-READ
+                END-PERFORM
+
+               CLOSE PRODUTOS-LOTE
+               CLOSE PRODUTOS
+
+                DISPLAY "CARGA DE PRODUTOS CONCLUIDA"
+            END-IF
+
+           PERFORM CARGA-EXPORTACAO.
+
+           EXPORTA-PRODUTOS.
+
+           OPEN INPUT PRODUTOS
+           OPEN OUTPUT PRODUTOS-LOTE
+
+            MOVE 'S' TO WS-EOF
+            PERFORM UNTIL WS-EOF = 'F'
+               READ PRODUTOS INTO WS-REG-PRODUTOS
+                   AT END MOVE 'F' TO WS-EOF
+                   NOT AT END
+                       MOVE WS-CODIGO-PRODUTO TO LOTE-CODIGO-PRODUTO
+                       MOVE WS-PRODUTO TO LOTE-PRODUTO
+                       MOVE WS-PRECO TO LOTE-PRECO
+                       MOVE WS-QTDE-ESTOQUE TO LOTE-QTDE-ESTOQUE
+                       WRITE REG-PRODUTOS-LOTE
+               END-READ
+            END-PERFORM
+
+           CLOSE PRODUTOS.
+           CLOSE PRODUTOS-LOTE.
+
+            DISPLAY "EXPORTACAO DE PRODUTOS CONCLUIDA".
+
+           PERFORM CARGA-EXPORTACAO.
+
+           CARGA-PEDIDOS.
+
+           OPEN INPUT PEDIDOS-LOTE
+           OPEN I-O PEDIDO-VENDAS
+
+            IF WS-FS-PEDIDOS EQUAL 35 THEN
+                OPEN OUTPUT PEDIDO-VENDAS
+            END-IF
+
+           OPEN I-O PRODUTOS
+
+            IF WS-FS-PRODUTOS EQUAL 35 THEN
+                OPEN OUTPUT PRODUTOS
+            END-IF
+
+            IF WS-FS-PED-LOTE NOT EQUAL ZEROS
+                DISPLAY "ARQUIVO DE LOTE DE PEDIDOS NAO ENCONTRADO"
+                DISPLAY "FILE STATUS: " WS-FS-PED-LOTE
+                CLOSE PEDIDO-VENDAS
+                CLOSE PRODUTOS
+            ELSE
+                MOVE 'S' TO WS-EOF
+                PERFORM UNTIL WS-EOF = 'F'
+                   READ PEDIDOS-LOTE
+                       AT END MOVE 'F' TO WS-EOF
+                       NOT AT END
+                           MOVE LOTE-CODIGO-PEDIDO TO CODIGO-PEDIDO
+                           MOVE LOTE-PV-CODIGO-CLIENTE TO
+                                PV-CODIGO-CLIENTE
+                           MOVE LOTE-PV-NOME TO PV-NOME
+                           MOVE LOTE-PV-RG TO PV-RG
+                           MOVE LOTE-PV-TELEFONE TO PV-TELEFONE
+                           MOVE LOTE-PV-CODIGO-PRODUTO TO
+                                PV-CODIGO-PRODUTO
+                           MOVE LOTE-PV-PRODUTO TO PV-PRODUTO
+                           MOVE LOTE-PV-PRECO TO PV-PRECO
+                           MOVE LOTE-PV-QTDE TO PV-QTDE
+                           MOVE LOTE-PV-VALOR-TOTAL TO PV-VALOR-TOTAL
+                           MOVE LOTE-PV-DATA-PEDIDO TO PV-DATA-PEDIDO
+                           IF PV-QTDE EQUAL ZERO
+                             DISPLAY "PEDIDO " CODIGO-PEDIDO
+                                     " IGNORADO NA CARGA: QTDE ZERO"
+                           ELSE
+                             MOVE PV-CODIGO-PRODUTO TO CODIGO-PRODUTO
+                             READ PRODUTOS RECORD
+                               KEY IS CODIGO-PRODUTO
+                               INVALID KEY
+                                 DISPLAY "PEDIDO " CODIGO-PEDIDO
+                                         " IGNORADO NA CARGA: "
+                                         "PRODUTO NAO ENCONTRADO"
+                               NOT INVALID KEY
+                                 IF PV-QTDE > QTDE-ESTOQUE
+                                   DISPLAY "PEDIDO " CODIGO-PEDIDO
+                                           " IGNORADO NA CARGA: "
+                                           "ESTOQUE INSUFICIENTE"
+                                 ELSE
+                                   WRITE REG-PEDIDO-VENDAS
+                                   IF WS-FS-PEDIDOS NOT EQUAL ZEROS
+                                     DISPLAY "ERRO AO GRAVAR PEDIDO "
+                                             CODIGO-PEDIDO " STATUS: "
+                                             WS-FS-PEDIDOS
+                                   ELSE
+                                     SUBTRACT PV-QTDE FROM QTDE-ESTOQUE
+                                     REWRITE REG-PRODUTOS
+                                     IF WS-FS-PRODUTOS NOT EQUAL ZEROS
+                                       DISPLAY "ERRO AO ATUALIZAR O "
+                                               "ESTOQUE DO PRODUTO "
+                                               CODIGO-PRODUTO
+                                     END-IF
+                                   END-IF
+                                 END-IF
+                             END-READ
+                           END-IF
+                   END-READ
+                END-PERFORM
+
+               CLOSE PEDIDOS-LOTE
+               CLOSE PEDIDO-VENDAS
+               CLOSE PRODUTOS
+
+                DISPLAY "CARGA DE PEDIDOS CONCLUIDA"
+            END-IF
+
+           PERFORM CARGA-EXPORTACAO.
+
+           EXPORTA-PEDIDOS.
+
+           OPEN INPUT PEDIDO-VENDAS
+           OPEN OUTPUT PEDIDOS-LOTE
+
+            MOVE 'S' TO WS-EOF
+            PERFORM UNTIL WS-EOF = 'F'
+               READ PEDIDO-VENDAS INTO WS-REG-PEDIDO-VENDAS
+                   AT END MOVE 'F' TO WS-EOF
+                   NOT AT END
+                       MOVE WS-CODIGO-PEDIDO TO LOTE-CODIGO-PEDIDO
+                       MOVE WS-PV-CODIGO-CLIENTE TO
+                                            LOTE-PV-CODIGO-CLIENTE
+                       MOVE WS-PV-NOME TO LOTE-PV-NOME
+                       MOVE WS-PV-RG TO LOTE-PV-RG
+                       MOVE WS-PV-TELEFONE TO LOTE-PV-TELEFONE
+                       MOVE WS-PV-CODIGO-PRODUTO TO
+                                            LOTE-PV-CODIGO-PRODUTO
+                       MOVE WS-PV-PRODUTO TO LOTE-PV-PRODUTO
+                       MOVE WS-PV-PRECO TO LOTE-PV-PRECO
+                       MOVE WS-PV-QTDE TO LOTE-PV-QTDE
+                       MOVE WS-PV-VALOR-TOTAL TO LOTE-PV-VALOR-TOTAL
+                       MOVE WS-PV-DATA-PEDIDO TO LOTE-PV-DATA-PEDIDO
+                       WRITE REG-PEDIDOS-LOTE
+               END-READ
+            END-PERFORM
+
+           CLOSE PEDIDO-VENDAS.
+           CLOSE PEDIDOS-LOTE.
+
+            DISPLAY "EXPORTACAO DE PEDIDOS CONCLUIDA".
+
+           PERFORM CARGA-EXPORTACAO.
+
             STOP RUN.
        END PROGRAM TAREFA-05.
